@@ -1,43 +1,824 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. sum-example.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 WS_CURRENT_DATE_DATA.
-        05  WS_CURRENT_DATE.
-            10  WS_CURRENT_YEAR         PIC 9(04).
-            10  WS_CURRENT_MONTH        PIC 9(02).
-            10  WS_CURRENT_DAY          PIC 9(02).
-        05  WS_CURRENT_TIME.
-            10  WS_CURRENT_HOURS        PIC 9(02).
-            10  WS_CURRENT_MINUTE       PIC 9(02).
-            10  WS_CURRENT_SECOND       PIC 9(02).
-            10  WS_CURRENT_MILLISECONDS PIC 9(02).
-    01 WS_START_DATE_DATA               PIC 9(16).
-    01 WS_END_DATE_DATA                 PIC 9(16).
-    01 WS_ADD                           PIC 9(16) VALUE 0.
-    01 WD_INDEX                         PIC 9(16) VALUE 0.
-    01 WD_TIME                          PIC 9(3)V99.
-    
-PROCEDURE DIVISION.
-
-    MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
-    MOVE WS_CURRENT_DATE_DATA TO WS_START_DATE_DATA.
-    
-    PERFORM VARYING WD_INDEX FROM 1 BY 1
-        UNTIL WD_INDEX > 100000000
-            ADD WD_INDEX TO WS_ADD
-    END-PERFORM.
-    
-    MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
-    MOVE WS_CURRENT_DATE_DATA TO WS_END_DATE_DATA.
-    
-    SUBTRACT WS_START_DATE_DATA FROM WS_END_DATE_DATA
-    COMPUTE WD_TIME = WS_END_DATE_DATA / 1000.
-    
-    DISPLAY "==========================".
-    DISPLAY "cobol".
-    DISPLAY WS_ADD.
-    DISPLAY WD_TIME.
-
-STOP RUN.
+      *>================================================================
+      *> PROGRAM-ID.    SUM-EXAMPLE
+      *> AUTHOR.        DATA PROCESSING BATCH SUPPORT
+      *> INSTALLATION.  BATCH PROCESSING CENTER
+      *> DATE-WRITTEN.  2024-02-10
+      *> DATE-COMPILED.
+      *>
+      *> REMARKS.
+      *>     Sums WD_INDEX over a range and reports the elapsed time
+      *>     of the run.
+      *>
+      *> MODIFICATION HISTORY.
+      *>     2025-11-03  RLB  Read the summation range from a
+      *>                      parameter card (PARM-FILE/SUMPARM) instead
+      *>                      of hardcoding the upper bound, so ops can
+      *>                      change the range without a recompile.
+      *>     2025-11-19  RLB  Write a job-history record (HISTORY-FILE/
+      *>                      SUMHIST) each run with the run date,
+      *>                      start/end timestamp, final total and
+      *>                      elapsed time, for week-over-week trend
+      *>                      reporting of batch duration.
+      *>     2025-12-08  RLB  Added checkpoint/restart to the summation
+      *>                      loop.  WD_INDEX and the running WS_ADD
+      *>                      are saved to CHECKPOINT-FILE/SUMCKPT every
+      *>                      WS_PARM_CHECKPOINT_INTERVAL iterations; a
+      *>                      restart resumes from the last checkpoint
+      *>                      instead of from WS_RANGE_START.
+      *>     2026-01-12  RLB  Added an SLA/batch-window check after
+      *>                      WD_TIME is computed.  WD_TIME is compared
+      *>                      to WS_SLA_THRESHOLD_TIME (loaded from the
+      *>                      parameter card); exceeding it sets
+      *>                      RETURN-CODE 4 instead of the run silently
+      *>                      displaying a long elapsed time.
+      *>     2026-02-09  RLB  Replaced the console DISPLAY of the total
+      *>                      and elapsed time with a formatted, paged
+      *>                      print report (PRINT-FILE/SUMRPT) carrying
+      *>                      a run-date heading and labeled columns.
+      *>     2026-03-17  RLB  PARM-FILE now carries a list of batch
+      *>                      definitions (WS_BATCH_TABLE) instead of a
+      *>                      single range.  Each batch keeps its own
+      *>                      subtotal and elapsed time; WS_ADD is now
+      *>                      the grand total across all batches in the
+      *>                      run, matching how several cost-center
+      *>                      batches are actually processed overnight.
+      *>     2026-04-21  RLB  Added range/overflow validation of every
+      *>                      batch before the summation loop runs.  A
+      *>                      reversed range or an end value that would
+      *>                      overflow a PIC 9(16) accumulator now ends
+      *>                      the run with a clean error message and
+      *>                      RETURN-CODE 8 instead of a SIZE ERROR
+      *>                      abend or a silently truncated total.
+      *>     2026-05-26  RLB  Added reconciliation of the grand total
+      *>                      WS_ADD against a prior/expected control
+      *>                      total (CONTROL-FILE/SUMCTL).  A break
+      *>                      outside tolerance sets RETURN-CODE 12 so
+      *>                      the next job in the batch chain is gated
+      *>                      on a clean tie-out.
+      *>     2026-06-30  RLB  Added a GL-feeder interface record
+      *>                      (GL-FILE/SUMGL) carrying the run date,
+      *>                      grand total and source identifier, so the
+      *>                      GL interface job can post it instead of
+      *>                      an operator retyping it from a DISPLAY.
+      *>     2026-08-09  RLB  1100-CHECK-RESTART now discards a
+      *>                      checkpoint whose batch sequence no longer
+      *>                      matches the batch just loaded from
+      *>                      PARM-FILE, instead of assuming the batch
+      *>                      list is unchanged since the checkpoint was
+      *>                      written - a batch removed or renumbered
+      *>                      on PARM-FILE between an abend and the
+      *>                      restart no longer skips every batch of
+      *>                      the new run with a stale grand total.
+      *>================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sum-example.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE
+               ASSIGN TO "PARMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS_PARM_KEY
+               FILE STATUS IS WS_PARM_FILE_STATUS.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO "HISTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS_HIST_KEY
+               FILE STATUS IS WS_HIST_FILE_STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_CKPT_FILE_STATUS.
+
+           SELECT PRINT-FILE
+               ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_RPT_FILE_STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_CTL_FILE_STATUS.
+
+           SELECT GL-FILE
+               ASSIGN TO "GLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_GL_FILE_STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY SUMPARM.
+
+       FD  HISTORY-FILE.
+           COPY SUMHIST.
+
+       FD  CHECKPOINT-FILE.
+           COPY SUMCKPT.
+
+       FD  PRINT-FILE
+           LINAGE IS 60 LINES WITH FOOTING AT 55.
+           COPY SUMRPT.
+
+       FD  CONTROL-FILE.
+           COPY SUMCTL.
+
+       FD  GL-FILE.
+           COPY SUMGL.
+
+       WORKING-STORAGE SECTION.
+           01 WS_CURRENT_DATE_DATA.
+               05  WS_CURRENT_DATE.
+                   10  WS_CURRENT_YEAR         PIC 9(04).
+                   10  WS_CURRENT_MONTH        PIC 9(02).
+                   10  WS_CURRENT_DAY          PIC 9(02).
+               05  WS_CURRENT_TIME.
+                   10  WS_CURRENT_HOURS        PIC 9(02).
+                   10  WS_CURRENT_MINUTE       PIC 9(02).
+                   10  WS_CURRENT_SECOND       PIC 9(02).
+                   10  WS_CURRENT_MILLISECONDS PIC 9(02).
+           01 WS_START_DATE_DATA               PIC 9(16).
+           01 WS_END_DATE_DATA                 PIC 9(16).
+           01 WS_ELAPSED_RAW                   PIC 9(16).
+           01 WS_ADD                           PIC 9(16) VALUE 0.
+           01 WD_INDEX                         PIC 9(16) VALUE 0.
+           01 WD_TIME                          PIC 9(3)V99.
+
+      *>----------------------------------------------------------
+      *> Batch table, loaded from the parameter card at start-up
+      *> (see 1000-INITIALIZE).  Each entry is one cost-center
+      *> batch with its own range, subtotal and elapsed time; when
+      *> no parameter card is supplied a single default batch
+      *> covering the long-standing range (1 thru 100000000) is
+      *> built instead, so ad hoc runs without a PARMFILE behave
+      *> as before.
+      *>----------------------------------------------------------
+           01 WS_BATCH_COUNT                   PIC 9(04) VALUE 1.
+           01 WS_BATCH_IDX                     PIC 9(04) VALUE 0.
+
+           01 WS_BATCH_TABLE.
+               05  WS_BATCH_ENTRY OCCURS 1 TO 50 TIMES
+                       DEPENDING ON WS_BATCH_COUNT.
+                   10  WS_BATCH_ID             PIC X(08) VALUE "DEFAULT".
+                   10  WS_BATCH_RANGE_START    PIC 9(16) VALUE 1.
+                   10  WS_BATCH_RANGE_END      PIC 9(16) VALUE 100000000.
+                   10  WS_BATCH_SUBTOTAL       PIC 9(16) VALUE 0.
+                   10  WS_BATCH_ELAPSED_TIME   PIC 9(03)V99 VALUE 0.
+
+           01 WS_PARM_FILE_STATUS              PIC X(02) VALUE SPACES.
+               88  WS_PARM_FILE_OK             VALUE "00".
+               88  WS_PARM_FILE_EOF            VALUE "10".
+
+           01 WS_HIST_FILE_STATUS              PIC X(02) VALUE SPACES.
+               88  WS_HIST_FILE_OK             VALUE "00".
+               88  WS_HIST_FILE_NOT_FOUND      VALUE "35".
+
+           01 WS_CKPT_FILE_STATUS              PIC X(02) VALUE SPACES.
+               88  WS_CKPT_FILE_OK             VALUE "00".
+               88  WS_CKPT_FILE_NOT_FOUND      VALUE "35".
+
+      *>----------------------------------------------------------
+      *> Checkpoint/restart working storage.
+      *>----------------------------------------------------------
+           01 WS_CHECKPOINT_INTERVAL           PIC 9(09) VALUE 10000000.
+           01 WS_CKPT_QUOTIENT                 PIC 9(16).
+           01 WS_CKPT_REMAINDER                PIC 9(16).
+           01 WS_RESTART_BATCH_SEQ             PIC 9(04) VALUE 1.
+           01 WS_RESTART_INDEX                 PIC 9(16) VALUE 0.
+           01 WS_RESTART_SUBTOTAL              PIC 9(16) VALUE 0.
+           01 WS_BATCH_START_TIME              PIC 9(16).
+           01 WS_BATCH_END_TIME                PIC 9(16).
+           01 WS_CKPT_TABLE_IDX                PIC 9(04).
+
+      *>----------------------------------------------------------
+      *> SLA/batch-window alert working storage.
+      *>----------------------------------------------------------
+           01 WS_SLA_THRESHOLD_TIME            PIC 9(03)V99 VALUE 999.99.
+
+           01 WS_RETURN_CODE                   PIC 9(04) VALUE 0.
+               88  WS_RC_NORMAL                VALUE 0.
+               88  WS_RC_SLA_EXCEEDED          VALUE 4.
+               88  WS_RC_VALIDATION_ERROR      VALUE 8.
+               88  WS_RC_RECON_BREAK           VALUE 12.
+
+      *>----------------------------------------------------------
+      *> Range/overflow validation working storage.
+      *>----------------------------------------------------------
+           01 WS_VALIDATION_SWITCH             PIC X(01) VALUE "N".
+               88  WS_VALIDATION_FAILED        VALUE "Y".
+           01 WS_VALIDATE_COUNT                PIC 9(16).
+           01 WS_VALIDATE_SPAN                 PIC 9(17).
+           01 WS_VALIDATE_SUM                  PIC 9(16).
+           01 WS_VALIDATE_GRAND_TOTAL          PIC 9(16) VALUE 0.
+           01 WS_ERR_BATCH_ID                  PIC X(08).
+           01 WS_ERR_MESSAGE                   PIC X(50).
+
+           01 WS_CTL_FILE_STATUS               PIC X(02) VALUE SPACES.
+               88  WS_CTL_FILE_OK              VALUE "00".
+
+      *>----------------------------------------------------------
+      *> Control-total reconciliation working storage.
+      *>----------------------------------------------------------
+           01 WS_RECON_STATUS                  PIC X(01) VALUE "-".
+               88  WS_RECON_NOT_CHECKED        VALUE "-".
+               88  WS_RECON_CLEAN              VALUE "C".
+               88  WS_RECON_BROKE              VALUE "B".
+           01 WS_RECON_DIFFERENCE              PIC 9(16).
+
+           01 WS_GL_FILE_STATUS                PIC X(02) VALUE SPACES.
+               88  WS_GL_FILE_OK               VALUE "00".
+           01 WS_GL_SOURCE_IDENTIFIER           PIC X(08) VALUE "SUMEXMPL".
+
+           01 WS_RPT_FILE_STATUS               PIC X(02) VALUE SPACES.
+               88  WS_RPT_FILE_OK              VALUE "00".
+
+      *>----------------------------------------------------------
+      *> Print-report working storage.
+      *>----------------------------------------------------------
+           01 WS_RPT_PAGE_NO                   PIC 9(04) VALUE 1.
+
+           01 WS_RPT_HEADING_LINE1.
+               05  FILLER                      PIC X(01) VALUE SPACE.
+               05  FILLER                      PIC X(30)
+                       VALUE "SUM-EXAMPLE BATCH TOTAL REPORT".
+               05  FILLER                      PIC X(10) VALUE SPACES.
+               05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+               05  WS_RPT_HDG_DATE             PIC X(10).
+               05  FILLER                      PIC X(06) VALUE SPACES.
+               05  FILLER                      PIC X(06) VALUE "PAGE: ".
+               05  WS_RPT_HDG_PAGE             PIC ZZZ9.
+               05  FILLER                      PIC X(67) VALUE SPACES.
+
+           01 WS_RPT_HEADING_LINE2.
+               05  FILLER                      PIC X(01) VALUE SPACE.
+               05  FILLER                      PIC X(10) VALUE "BATCH".
+               05  FILLER                      PIC X(06) VALUE SPACES.
+               05  FILLER                      PIC X(15) VALUE "SUBTOTAL".
+               05  FILLER                      PIC X(05) VALUE SPACES.
+               05  FILLER                      PIC X(20) VALUE "ELAPSED TIME (SEC)".
+               05  FILLER                      PIC X(75) VALUE SPACES.
+
+           01 WS_RPT_DETAIL_LINE.
+               05  FILLER                      PIC X(01) VALUE SPACE.
+               05  WS_RPT_DET_BATCH_ID         PIC X(10).
+               05  FILLER                      PIC X(06) VALUE SPACES.
+               05  WS_RPT_DET_TOTAL            PIC Z(15)9.
+               05  FILLER                      PIC X(05) VALUE SPACES.
+               05  WS_RPT_DET_TIME             PIC ZZZ9.99.
+               05  FILLER                      PIC X(71) VALUE SPACES.
+
+           01 WS_RPT_TOTAL_LINE.
+               05  FILLER                      PIC X(01) VALUE SPACE.
+               05  FILLER                      PIC X(16) VALUE "GRAND TOTAL".
+               05  WS_RPT_TOT_TOTAL            PIC Z(15)9.
+               05  FILLER                      PIC X(05) VALUE SPACES.
+               05  WS_RPT_TOT_TIME             PIC ZZZ9.99.
+               05  FILLER                      PIC X(71) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1200-VALIDATE-PARAMETERS THRU 1200-EXIT.
+           IF WS_VALIDATION_FAILED
+               GO TO 9999-PROGRAM-EXIT
+           END-IF.
+           PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+           PERFORM 2000-PROCESS-BATCHES THRU 2000-EXIT.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+       9999-PROGRAM-EXIT.
+           MOVE WS_RETURN_CODE TO RETURN-CODE.
+           STOP RUN.
+
+      *>----------------------------------------------------------
+      *> 1000-INITIALIZE
+      *>     Capture the run start timestamp and load the batch
+      *>     table and checkpoint interval from the parameter
+      *>     card.  When the parameter card is not available the
+      *>     long-standing default single batch (1 thru 100000000)
+      *>     is used so ad hoc runs without a PARMFILE behave as
+      *>     before.
+      *>----------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
+           MOVE WS_CURRENT_DATE_DATA TO WS_START_DATE_DATA.
+           MOVE 0   TO WS_BATCH_COUNT.
+           MOVE "N" TO WS_VALIDATION_SWITCH.
+
+           OPEN INPUT PARM-FILE.
+           IF WS_PARM_FILE_OK
+               PERFORM 1010-READ-PARM-RECORD THRU 1010-EXIT
+                   UNTIL WS_PARM_FILE_EOF OR WS_VALIDATION_FAILED
+               CLOSE PARM-FILE
+           END-IF.
+
+           IF WS_BATCH_COUNT = 0
+               MOVE 1 TO WS_BATCH_COUNT
+               MOVE "DEFAULT"   TO WS_BATCH_ID (1)
+               MOVE 1           TO WS_BATCH_RANGE_START (1)
+               MOVE 100000000   TO WS_BATCH_RANGE_END (1)
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1010-READ-PARM-RECORD
+      *>     Reads one PARM-FILE record.  A type "1" record carries
+      *>     the checkpoint interval and SLA threshold; each type
+      *>     "2" record adds one batch to WS_BATCH_TABLE.
+      *>----------------------------------------------------------
+       1010-READ-PARM-RECORD.
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS_PARM_TYPE_CONTROL
+                       IF WS_PARM_CHECKPOINT_INTERVAL > 0
+                           MOVE WS_PARM_CHECKPOINT_INTERVAL
+                               TO WS_CHECKPOINT_INTERVAL
+                       END-IF
+                       IF WS_PARM_SLA_THRESHOLD > 0
+                           MOVE WS_PARM_SLA_THRESHOLD
+                               TO WS_SLA_THRESHOLD_TIME
+                       END-IF
+                   ELSE
+                       IF WS_PARM_TYPE_BATCH
+                           IF WS_BATCH_COUNT < 50
+                               ADD 1 TO WS_BATCH_COUNT
+                               MOVE WS_PARM_BATCH_ID
+                                   TO WS_BATCH_ID (WS_BATCH_COUNT)
+                               MOVE WS_PARM_BATCH_START
+                                   TO WS_BATCH_RANGE_START (WS_BATCH_COUNT)
+                               MOVE WS_PARM_BATCH_END
+                                   TO WS_BATCH_RANGE_END (WS_BATCH_COUNT)
+                           ELSE
+                               MOVE "Y" TO WS_VALIDATION_SWITCH
+                               MOVE WS_PARM_BATCH_ID TO WS_ERR_BATCH_ID
+                               MOVE "TOO MANY BATCH RECORDS ON PARM-FILE (MAX 50)"
+                                   TO WS_ERR_MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1200-VALIDATE-PARAMETERS
+      *>     Rejects a reversed range, an end value that would
+      *>     overflow the PIC 9(16) accumulator, or a grand total
+      *>     across all batches that would overflow WS_ADD, before
+      *>     the summation loop runs, instead of letting the ADD/
+      *>     COMPUTE fail with a raw SIZE ERROR abend or silently
+      *>     truncate.
+      *>----------------------------------------------------------
+       1200-VALIDATE-PARAMETERS.
+           MOVE 0 TO WS_VALIDATE_GRAND_TOTAL.
+           PERFORM 1210-VALIDATE-ONE-BATCH THRU 1210-EXIT
+               VARYING WS_BATCH_IDX FROM 1 BY 1
+               UNTIL WS_BATCH_IDX > WS_BATCH_COUNT
+                   OR WS_VALIDATION_FAILED.
+           IF WS_VALIDATION_FAILED
+               PERFORM 1220-REPORT-VALIDATION-ERROR THRU 1220-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-VALIDATE-ONE-BATCH.
+           IF WS_BATCH_RANGE_END (WS_BATCH_IDX)
+                   < WS_BATCH_RANGE_START (WS_BATCH_IDX)
+               MOVE "Y" TO WS_VALIDATION_SWITCH
+               MOVE WS_BATCH_ID (WS_BATCH_IDX) TO WS_ERR_BATCH_ID
+               MOVE "END OF RANGE IS LESS THAN START OF RANGE"
+                   TO WS_ERR_MESSAGE
+           ELSE
+               COMPUTE WS_VALIDATE_COUNT =
+                   WS_BATCH_RANGE_END (WS_BATCH_IDX)
+                   - WS_BATCH_RANGE_START (WS_BATCH_IDX) + 1
+               COMPUTE WS_VALIDATE_SPAN =
+                   WS_BATCH_RANGE_START (WS_BATCH_IDX)
+                   + WS_BATCH_RANGE_END (WS_BATCH_IDX)
+               COMPUTE WS_VALIDATE_SUM =
+                   (WS_VALIDATE_COUNT * WS_VALIDATE_SPAN) / 2
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS_VALIDATION_SWITCH
+                       MOVE WS_BATCH_ID (WS_BATCH_IDX) TO WS_ERR_BATCH_ID
+                       MOVE "END OF RANGE WOULD OVERFLOW THE ACCUMULATOR"
+                           TO WS_ERR_MESSAGE
+               END-COMPUTE
+               IF NOT WS_VALIDATION_FAILED
+                   ADD WS_VALIDATE_SUM TO WS_VALIDATE_GRAND_TOTAL
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS_VALIDATION_SWITCH
+                           MOVE WS_BATCH_ID (WS_BATCH_IDX) TO WS_ERR_BATCH_ID
+                           MOVE "BATCH WOULD OVERFLOW THE GRAND TOTAL"
+                               TO WS_ERR_MESSAGE
+                   END-ADD
+               END-IF
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1220-REPORT-VALIDATION-ERROR
+      *>     Writes a clean, labeled error message (instead of a
+      *>     raw SIZE ERROR abend) and sets RETURN-CODE 8.
+      *>----------------------------------------------------------
+       1220-REPORT-VALIDATION-ERROR.
+           DISPLAY "==========================".
+           DISPLAY "SUM-EXAMPLE PARAMETER VALIDATION ERROR".
+           DISPLAY "BATCH: " WS_ERR_BATCH_ID.
+           DISPLAY "REASON: " WS_ERR_MESSAGE.
+           SET WS_RC_VALIDATION_ERROR TO TRUE.
+       1220-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1100-CHECK-RESTART
+      *>     Looks for a checkpoint left by a prior abended run.
+      *>     When one is found and still lines up with the batch
+      *>     table just loaded from PARM-FILE, batches before the
+      *>     checkpointed one are skipped (their total is already in
+      *>     WS_CKPT_GRAND_TOTAL) and the checkpointed batch resumes
+      *>     from the saved index and subtotal instead of from
+      *>     WS_BATCH_RANGE_START with WS_ADD at zero.  Each
+      *>     already-completed batch's subtotal and elapsed time are
+      *>     also restored from the checkpoint so the printed report
+      *>     still shows real figures for them, not zero.
+      *>----------------------------------------------------------
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS_CKPT_FILE_OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1105-VALIDATE-CHECKPOINT THRU 1105-EXIT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1105-VALIDATE-CHECKPOINT
+      *>     A checkpoint is only honored when its batch sequence
+      *>     still exists in, and still names the same batch as, the
+      *>     batch table just loaded from PARM-FILE.  If an operator
+      *>     has removed or renumbered batches on PARM-FILE (through
+      *>     the SUMMAINT maintenance screen) between the abend and
+      *>     this restart, the checkpoint no longer lines up with the
+      *>     current batch list and is discarded, so the run starts
+      *>     cleanly from the beginning instead of every batch in the
+      *>     shorter or renumbered table being skipped as "already
+      *>     done" and the run completing with a stale grand total.
+      *>----------------------------------------------------------
+       1105-VALIDATE-CHECKPOINT.
+           IF WS_CKPT_BATCH_SEQ > WS_BATCH_COUNT
+               DISPLAY "SUM-EXAMPLE CHECKPOINT DISCARDED - BATCH "
+                   WS_CKPT_BATCH_ID " NO LONGER ON PARM-FILE"
+           ELSE
+               IF WS_CKPT_BATCH_ID NOT = WS_BATCH_ID (WS_CKPT_BATCH_SEQ)
+                   DISPLAY "SUM-EXAMPLE CHECKPOINT DISCARDED - BATCH "
+                       WS_CKPT_BATCH_ID " NO LONGER AT SEQUENCE "
+                       WS_CKPT_BATCH_SEQ " ON PARM-FILE"
+               ELSE
+                   MOVE WS_CKPT_BATCH_SEQ     TO WS_RESTART_BATCH_SEQ
+                   MOVE WS_CKPT_INDEX         TO WS_RESTART_INDEX
+                   ADD 1                      TO WS_RESTART_INDEX
+                   MOVE WS_CKPT_RUNNING_TOTAL TO WS_RESTART_SUBTOTAL
+                   MOVE WS_CKPT_GRAND_TOTAL   TO WS_ADD
+                   PERFORM 1110-RESTORE-BATCH-RESULT THRU 1110-EXIT
+                       VARYING WS_CKPT_TABLE_IDX FROM 1 BY 1
+                       UNTIL WS_CKPT_TABLE_IDX > WS_CKPT_RESULT_COUNT
+                           OR WS_CKPT_TABLE_IDX > WS_BATCH_COUNT
+                   DISPLAY "SUM-EXAMPLE RESTARTING BATCH "
+                       WS_CKPT_BATCH_ID " AT INDEX " WS_RESTART_INDEX
+               END-IF
+           END-IF.
+       1105-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1110-RESTORE-BATCH-RESULT
+      *>     Restores one batch's checkpointed subtotal and elapsed
+      *>     time into WS_BATCH_TABLE.
+      *>----------------------------------------------------------
+       1110-RESTORE-BATCH-RESULT.
+           MOVE WS_CKPT_RESULT_SUBTOTAL (WS_CKPT_TABLE_IDX)
+               TO WS_BATCH_SUBTOTAL (WS_CKPT_TABLE_IDX).
+           MOVE WS_CKPT_RESULT_ELAPSED (WS_CKPT_TABLE_IDX)
+               TO WS_BATCH_ELAPSED_TIME (WS_CKPT_TABLE_IDX).
+       1110-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2000-PROCESS-BATCHES
+      *>     Drives every batch in WS_BATCH_TABLE, keeping a
+      *>     subtotal per batch and a grand total in WS_ADD.
+      *>----------------------------------------------------------
+       2000-PROCESS-BATCHES.
+           PERFORM 2050-PROCESS-ONE-BATCH THRU 2050-EXIT
+               VARYING WS_BATCH_IDX FROM 1 BY 1
+               UNTIL WS_BATCH_IDX > WS_BATCH_COUNT.
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2050-PROCESS-ONE-BATCH
+      *>     Sums one batch's range into its own subtotal and
+      *>     times it independently, then folds the subtotal into
+      *>     the grand total WS_ADD.  A batch fully completed
+      *>     before the last checkpoint is skipped.
+      *>----------------------------------------------------------
+       2050-PROCESS-ONE-BATCH.
+           IF WS_BATCH_IDX < WS_RESTART_BATCH_SEQ
+               CONTINUE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA
+               MOVE WS_CURRENT_DATE_DATA TO WS_BATCH_START_TIME
+
+               IF WS_BATCH_IDX = WS_RESTART_BATCH_SEQ
+                   AND WS_RESTART_INDEX > WS_BATCH_RANGE_START (WS_BATCH_IDX)
+                   MOVE WS_RESTART_SUBTOTAL
+                       TO WS_BATCH_SUBTOTAL (WS_BATCH_IDX)
+                   PERFORM 2100-SUM-ONE-VALUE THRU 2100-EXIT
+                       VARYING WD_INDEX FROM WS_RESTART_INDEX BY 1
+                       UNTIL WD_INDEX > WS_BATCH_RANGE_END (WS_BATCH_IDX)
+               ELSE
+                   MOVE 0 TO WS_BATCH_SUBTOTAL (WS_BATCH_IDX)
+                   PERFORM 2100-SUM-ONE-VALUE THRU 2100-EXIT
+                       VARYING WD_INDEX
+                           FROM WS_BATCH_RANGE_START (WS_BATCH_IDX) BY 1
+                       UNTIL WD_INDEX > WS_BATCH_RANGE_END (WS_BATCH_IDX)
+               END-IF
+
+               ADD WS_BATCH_SUBTOTAL (WS_BATCH_IDX) TO WS_ADD
+
+               MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA
+               MOVE WS_CURRENT_DATE_DATA TO WS_BATCH_END_TIME
+               SUBTRACT WS_BATCH_START_TIME FROM WS_BATCH_END_TIME
+               COMPUTE WS_BATCH_ELAPSED_TIME (WS_BATCH_IDX)
+                   = WS_BATCH_END_TIME / 1000
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-SUM-ONE-VALUE.
+           ADD WD_INDEX TO WS_BATCH_SUBTOTAL (WS_BATCH_IDX).
+           DIVIDE WD_INDEX BY WS_CHECKPOINT_INTERVAL
+               GIVING WS_CKPT_QUOTIENT
+               REMAINDER WS_CKPT_REMAINDER.
+           IF WS_CKPT_REMAINDER = 0
+               PERFORM 2110-WRITE-CHECKPOINT THRU 2110-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2110-WRITE-CHECKPOINT
+      *>     Saves the current batch, index and subtotal, the grand
+      *>     total of every batch already completed, and a snapshot
+      *>     of every batch's subtotal/elapsed time so far, so a
+      *>     restart can resume here instead of from
+      *>     WS_BATCH_RANGE_START and still report real per-batch
+      *>     figures for the batches it skips on resume.
+      *>----------------------------------------------------------
+       2110-WRITE-CHECKPOINT.
+           MOVE WS_BATCH_IDX TO WS_CKPT_BATCH_SEQ.
+           MOVE WS_BATCH_ID (WS_BATCH_IDX) TO WS_CKPT_BATCH_ID.
+           MOVE WD_INDEX TO WS_CKPT_INDEX.
+           MOVE WS_BATCH_SUBTOTAL (WS_BATCH_IDX) TO WS_CKPT_RUNNING_TOTAL.
+           MOVE WS_ADD   TO WS_CKPT_GRAND_TOTAL.
+           MOVE WS_BATCH_COUNT TO WS_CKPT_RESULT_COUNT.
+           PERFORM 2120-SAVE-BATCH-RESULT THRU 2120-EXIT
+               VARYING WS_CKPT_TABLE_IDX FROM 1 BY 1
+               UNTIL WS_CKPT_TABLE_IDX > WS_BATCH_COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE SUM_CKPT_RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2110-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2120-SAVE-BATCH-RESULT
+      *>     Copies one batch's current subtotal and elapsed time
+      *>     into the checkpoint's result snapshot.
+      *>----------------------------------------------------------
+       2120-SAVE-BATCH-RESULT.
+           MOVE WS_BATCH_SUBTOTAL (WS_CKPT_TABLE_IDX)
+               TO WS_CKPT_RESULT_SUBTOTAL (WS_CKPT_TABLE_IDX).
+           MOVE WS_BATCH_ELAPSED_TIME (WS_CKPT_TABLE_IDX)
+               TO WS_CKPT_RESULT_ELAPSED (WS_CKPT_TABLE_IDX).
+       2120-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8000-FINALIZE
+      *>     Computes the elapsed run time and reports the total.
+      *>----------------------------------------------------------
+       8000-FINALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
+           MOVE WS_CURRENT_DATE_DATA TO WS_END_DATE_DATA.
+
+           COMPUTE WS_ELAPSED_RAW = WS_END_DATE_DATA - WS_START_DATE_DATA.
+           COMPUTE WD_TIME = WS_ELAPSED_RAW / 1000.
+
+           PERFORM 8050-CHECK-SLA THRU 8050-EXIT.
+           PERFORM 8060-RECONCILE-CONTROL-TOTAL THRU 8060-EXIT.
+           PERFORM 8100-WRITE-HISTORY-RECORD THRU 8100-EXIT.
+           PERFORM 8110-WRITE-GL-RECORD THRU 8110-EXIT.
+           PERFORM 8150-CLEAR-CHECKPOINT THRU 8150-EXIT.
+           PERFORM 8200-PRINT-REPORT THRU 8200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8050-CHECK-SLA
+      *>     Compares WD_TIME against WS_SLA_THRESHOLD_TIME and
+      *>     sets a distinct warning return code when the batch
+      *>     window is exceeded, so operations can be paged
+      *>     instead of finding out from the job log the next
+      *>     morning.
+      *>----------------------------------------------------------
+       8050-CHECK-SLA.
+           IF WD_TIME > WS_SLA_THRESHOLD_TIME
+               SET WS_RC_SLA_EXCEEDED TO TRUE
+               DISPLAY "SUM-EXAMPLE ALERT - SLA THRESHOLD OF "
+                   WS_SLA_THRESHOLD_TIME " EXCEEDED - ELAPSED "
+                   WD_TIME
+           END-IF.
+       8050-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8060-RECONCILE-CONTROL-TOTAL
+      *>     Compares the grand total WS_ADD against the prior/
+      *>     expected control total read from CONTROL-FILE.  A
+      *>     difference outside the control record's tolerance is a
+      *>     break: RETURN-CODE is raised to 12 (if not already
+      *>     higher) so the next job in the batch chain is gated on
+      *>     a clean tie-out.  When no control record is on hand
+      *>     (ad hoc/test run) the reconciliation is skipped.
+      *>----------------------------------------------------------
+       8060-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS_CTL_FILE_OK
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS_RECON_DIFFERENCE =
+                           FUNCTION ABS (WS_ADD - WS_CTL_EXPECTED_TOTAL)
+                       IF WS_RECON_DIFFERENCE > WS_CTL_TOLERANCE
+                           MOVE "B" TO WS_RECON_STATUS
+                           IF NOT WS_RC_RECON_BREAK
+                               SET WS_RC_RECON_BREAK TO TRUE
+                           END-IF
+                           DISPLAY "SUM-EXAMPLE RECONCILIATION BREAK - EXPECTED "
+                               WS_CTL_EXPECTED_TOTAL " ACTUAL " WS_ADD
+                               " DIFFERENCE " WS_RECON_DIFFERENCE
+                       ELSE
+                           MOVE "C" TO WS_RECON_STATUS
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+       8060-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8100-WRITE-HISTORY-RECORD
+      *>     Adds one record, keyed on run date and run sequence, to
+      *>     the job-history file with the run date, start/end
+      *>     timestamp, final total and elapsed time, for trend
+      *>     reporting and for the SUMMAINT inquiry transaction to
+      *>     browse.  HISTORY-FILE is a KSDS, so the first run of the
+      *>     day creates it and every run thereafter opens it I-O.
+      *>----------------------------------------------------------
+       8100-WRITE-HISTORY-RECORD.
+           OPEN I-O HISTORY-FILE.
+           IF WS_HIST_FILE_NOT_FOUND
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE WS_CURRENT_YEAR    TO WS_HIST_RUN_YEAR.
+           MOVE WS_CURRENT_MONTH   TO WS_HIST_RUN_MONTH.
+           MOVE WS_CURRENT_DAY     TO WS_HIST_RUN_DAY.
+           MOVE WS_CURRENT_HOURS        TO WS_HIST_RUN_SEQ (1:2).
+           MOVE WS_CURRENT_MINUTE       TO WS_HIST_RUN_SEQ (3:2).
+           MOVE WS_CURRENT_SECOND       TO WS_HIST_RUN_SEQ (5:2).
+           MOVE WS_CURRENT_MILLISECONDS TO WS_HIST_RUN_SEQ (7:2).
+           MOVE WS_START_DATE_DATA TO WS_HIST_START_TIME.
+           MOVE WS_END_DATE_DATA   TO WS_HIST_END_TIME.
+           MOVE WS_ADD             TO WS_HIST_TOTAL.
+           MOVE WD_TIME            TO WS_HIST_ELAPSED_TIME.
+           MOVE WS_RECON_STATUS    TO WS_HIST_RECON_STATUS.
+           WRITE SUM_HIST_RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+           CLOSE HISTORY-FILE.
+       8100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8110-WRITE-GL-RECORD
+      *>     Writes the grand total to the GL-feeder interface file
+      *>     for the general ledger interface job to pick up and
+      *>     post.
+      *>----------------------------------------------------------
+       8110-WRITE-GL-RECORD.
+           OPEN OUTPUT GL-FILE.
+           IF WS_GL_FILE_OK
+               MOVE WS_CURRENT_YEAR        TO WS_GL_RUN_YEAR
+               MOVE WS_CURRENT_MONTH       TO WS_GL_RUN_MONTH
+               MOVE WS_CURRENT_DAY         TO WS_GL_RUN_DAY
+               MOVE WS_GL_SOURCE_IDENTIFIER TO WS_GL_SOURCE_ID
+               MOVE WS_ADD                 TO WS_GL_TOTAL_AMOUNT
+               WRITE SUM_GL_RECORD
+               CLOSE GL-FILE
+           ELSE
+               DISPLAY "SUM-EXAMPLE ERROR - GL-FILE OPEN FAILED, STATUS "
+                   WS_GL_FILE_STATUS
+           END-IF.
+       8110-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8150-CLEAR-CHECKPOINT
+      *>     The run completed normally, so the checkpoint is no
+      *>     longer needed; the checkpoint file is emptied so the
+      *>     next run starts from WS_RANGE_START rather than
+      *>     "resuming" a finished run.
+      *>----------------------------------------------------------
+       8150-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       8150-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8200-PRINT-REPORT
+      *>     Writes the run-date heading and the labeled total and
+      *>     elapsed-time columns to PRINT-FILE, for archiving the
+      *>     same way our other end-of-day reports are archived.
+      *>----------------------------------------------------------
+       8200-PRINT-REPORT.
+           STRING WS_CURRENT_YEAR  "-"
+                  WS_CURRENT_MONTH "-"
+                  WS_CURRENT_DAY
+                  DELIMITED BY SIZE INTO WS_RPT_HDG_DATE.
+           MOVE WS_RPT_PAGE_NO TO WS_RPT_HDG_PAGE.
+
+           OPEN OUTPUT PRINT-FILE.
+           IF WS_RPT_FILE_OK
+               MOVE WS_RPT_HEADING_LINE1 TO SUM_RPT_RECORD
+               WRITE SUM_RPT_RECORD AFTER ADVANCING PAGE
+
+               MOVE WS_RPT_HEADING_LINE2 TO SUM_RPT_RECORD
+               WRITE SUM_RPT_RECORD AFTER ADVANCING 2 LINES
+
+               PERFORM 8210-PRINT-BATCH-LINE THRU 8210-EXIT
+                   VARYING WS_BATCH_IDX FROM 1 BY 1
+                   UNTIL WS_BATCH_IDX > WS_BATCH_COUNT
+
+               MOVE WS_ADD  TO WS_RPT_TOT_TOTAL
+               MOVE WD_TIME TO WS_RPT_TOT_TIME
+               MOVE WS_RPT_TOTAL_LINE TO SUM_RPT_RECORD
+               WRITE SUM_RPT_RECORD AFTER ADVANCING 2 LINES
+
+               CLOSE PRINT-FILE
+           ELSE
+               DISPLAY "SUM-EXAMPLE ERROR - PRINT-FILE OPEN FAILED, STATUS "
+                   WS_RPT_FILE_STATUS
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8210-PRINT-BATCH-LINE
+      *>     Prints one batch's identifier, subtotal and elapsed
+      *>     time, requesting a new page and repeated column
+      *>     headings when the current page is full.
+      *>----------------------------------------------------------
+       8210-PRINT-BATCH-LINE.
+           MOVE WS_BATCH_ID (WS_BATCH_IDX)       TO WS_RPT_DET_BATCH_ID.
+           MOVE WS_BATCH_SUBTOTAL (WS_BATCH_IDX) TO WS_RPT_DET_TOTAL.
+           MOVE WS_BATCH_ELAPSED_TIME (WS_BATCH_IDX) TO WS_RPT_DET_TIME.
+           MOVE WS_RPT_DETAIL_LINE TO SUM_RPT_RECORD.
+           WRITE SUM_RPT_RECORD AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                   ADD 1 TO WS_RPT_PAGE_NO
+                   MOVE WS_RPT_PAGE_NO TO WS_RPT_HDG_PAGE
+                   MOVE WS_RPT_HEADING_LINE1 TO SUM_RPT_RECORD
+                   WRITE SUM_RPT_RECORD AFTER ADVANCING PAGE
+                   MOVE WS_RPT_HEADING_LINE2 TO SUM_RPT_RECORD
+                   WRITE SUM_RPT_RECORD AFTER ADVANCING 2 LINES
+           END-WRITE.
+       8210-EXIT.
+           EXIT.
