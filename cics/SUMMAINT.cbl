@@ -0,0 +1,481 @@
+      *>================================================================
+      *> PROGRAM-ID.    SUMMAINT
+      *> AUTHOR.        DATA PROCESSING BATCH SUPPORT
+      *> INSTALLATION.  BATCH PROCESSING CENTER
+      *> DATE-WRITTEN.  2026-08-05
+      *>
+      *> REMARKS.
+      *>     Online maintenance/inquiry transaction for sum-example.
+      *>     Lets an operator browse HISTFILE (job-history) a record
+      *>     at a time, and update the PARMFILE control record
+      *>     (checkpoint interval, SLA threshold) or a single batch
+      *>     detail record (batch id and range) that will be picked
+      *>     up by the next batch run - the online counterpart to the
+      *>     other batch-job-parameter maintenance screens run under
+      *>     this region, following the same pseudo-conversational,
+      *>     COMMAREA-carried-browse-position pattern as those.
+      *>
+      *>     This program is written in the same free-format, WS_-
+      *>     prefixed, numbered-paragraph style as sum-example, but
+      *>     is EXEC CICS/BMS source - CICS/BMS modules in this shop
+      *>     are translated and compiled as a separate step from the
+      *>     batch COBOL build, using mapset SUMMNU (cics/SUMMNU.bms)
+      *>     and its symbolic map copybook (copybooks/SUMMNU.cpy).
+      *>
+      *> MODIFICATION HISTORY.
+      *>     2026-08-05  RLB  Original program.
+      *>     2026-08-09  RLB  Replaced HANDLE CONDITION for MAPFAIL/
+      *>                      NOTFND/ENDFILE with explicit RESP checks -
+      *>                      RESP on the RECEIVE MAP/STARTBR/READNEXT
+      *>                      calls was suppressing those conditions,
+      *>                      leaving 1100-SEND-INITIAL-MAP unreachable
+      *>                      on MAPFAIL and 2200-NOT-FOUND/2300-BROWSE-
+      *>                      END unreachable at all, so a browse run
+      *>                      past end of file never issued ENDBR and
+      *>                      a bare ENTER was not redirected to the
+      *>                      blank map.  Also checks WS_RESP after the
+      *>                      PARMFILE REWRITE/WRITE in 3100/3200 before
+      *>                      reporting the update as successful.
+      *>     2026-08-09  RLB  MOVE SLAI TO WS_PARM_SLA_THRESHOLD was
+      *>                      misaligning the unedited screen digits
+      *>                      against the PIC 9(03)V99 target; now
+      *>                      split through WS_EDIT_SLA_VALUE.  The
+      *>                      COMMAREA browse-active switch was a self-
+      *>                      overlapping MOVE (it and the last-shown
+      *>                      key are both subfields of the group being
+      *>                      moved from) and, even fixed, could not
+      *>                      have worked - CICS closes any open
+      *>                      STARTBR when a pseudo-conversational task
+      *>                      ends, so "browse still open" can never be
+      *>                      true on the next PF5.  Removed the switch;
+      *>                      2000-INQUIRE-HISTORY now re-issues STARTBR/
+      *>                      ENDBR every time and skips past the last-
+      *>                      shown key with a throwaway READNEXT.
+      *>     2026-08-09  RLB  8000-SEND-MAP-AND-RETURN only moved the
+      *>                      message line before its DATAONLY re-send,
+      *>                      so a fresh pseudo-conversational task's
+      *>                      default WORKING-STORAGE meant an ENTER on
+      *>                      function 2 or 3 blanked every input field
+      *>                      (and the function code) on the redisplay
+      *>                      even though the PARMFILE update behind it
+      *>                      succeeded.  Now echoes FUNCI/CKPTI/SLAI/
+      *>                      BSEQI/BIDI/BSTARTI/BENDI back to their
+      *>                      xxxO fields before the SEND MAP.
+      *>================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMAINT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS_MAPSET                        PIC X(08) VALUE "SUMMNU".
+           01 WS_MAPNAME                       PIC X(08) VALUE "SUMMNUM".
+
+           COPY SUMMNU.
+
+      *>----------------------------------------------------------
+      *> One PARMFILE control record and one batch-detail record,
+      *> read/rewritten against the live file the batch job reads.
+      *>----------------------------------------------------------
+           COPY SUMPARM.
+
+      *>----------------------------------------------------------
+      *> One HISTFILE record, used both to display the currently
+      *> browsed row and to position STARTBR/READNEXT browsing.
+      *>----------------------------------------------------------
+           COPY SUMHIST.
+
+           01 WS_RESP                          PIC S9(08) COMP.
+           01 WS_FUNCTION                      PIC X(01).
+               88  WS_FUNC_INQUIRE_HIST        VALUE "1".
+               88  WS_FUNC_UPDATE_CONTROL      VALUE "2".
+               88  WS_FUNC_UPDATE_BATCH        VALUE "3".
+
+           01 WS_MESSAGE                       PIC X(79) VALUE SPACES.
+
+           01 WS_EDIT_ELAPSED_TIME             PIC ZZZ9.99.
+
+           01 WS_EDIT_SLA_THRESHOLD.
+               05 WS_EDIT_SLA_INT              PIC 9(03).
+               05 WS_EDIT_SLA_FRAC             PIC 9(02).
+           01 WS_EDIT_SLA_VALUE REDEFINES WS_EDIT_SLA_THRESHOLD
+                                                PIC 9(03)V99.
+
+      *>----------------------------------------------------------
+      *> COMMAREA carried between pseudo-conversational sends so
+      *> the next STARTBR resumes from where the operator last left
+      *> the history browse, the same way the other parameter
+      *> maintenance screens in this region carry browse position.
+      *> LOW-VALUES means no record has been shown yet this
+      *> conversation; any other value is the key of the record
+      *> last displayed, which the next PF5 must browse past.
+      *>----------------------------------------------------------
+       LINKAGE SECTION.
+           01 DFHCOMMAREA.
+               05 WS_COMM_LAST_HIST_KEY.
+                   10  WS_COMM_LAST_DATE.
+                       15  WS_COMM_LAST_YEAR   PIC 9(04).
+                       15  WS_COMM_LAST_MONTH  PIC 9(02).
+                       15  WS_COMM_LAST_DAY    PIC 9(02).
+                   10  WS_COMM_LAST_SEQ        PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------
+      *> 0000-MAINLINE
+      *>     First entry (EIBCALEN = 0) sends the blank map.  Every
+      *>     later entry receives the map the operator keyed, acts
+      *>     on PF key/function, and re-sends the map for the next
+      *>     pseudo-conversational round trip until PF3.
+      *>----------------------------------------------------------
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               GO TO 1100-SEND-INITIAL-MAP
+           END-IF.
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   GO TO 9000-RETURN-TO-CICS
+               WHEN DFHPF5
+                   PERFORM 2000-INQUIRE-HISTORY THRU 2000-EXIT
+                   GO TO 8000-SEND-MAP-AND-RETURN
+               WHEN DFHENTER
+                   PERFORM 1000-RECEIVE-MAP THRU 1000-EXIT
+                   PERFORM 3000-PROCESS-FUNCTION THRU 3000-EXIT
+                   GO TO 8000-SEND-MAP-AND-RETURN
+               WHEN OTHER
+                   MOVE "INVALID KEY - USE ENTER, PF3 OR PF5"
+                       TO WS_MESSAGE
+                   GO TO 8000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       0000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1000-RECEIVE-MAP
+      *>     Receives the operator's input and edits the function
+      *>     code; an unrecognized function is reported back on the
+      *>     same screen instead of abending the transaction.  A
+      *>     MAPFAIL (bare ENTER with no data keyed) sends the
+      *>     operator back to the blank initial map instead of
+      *>     falling through to edit fields that were never keyed.
+      *>----------------------------------------------------------
+       1000-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP(WS_MAPNAME)
+                              MAPSET(WS_MAPSET)
+                              INTO(SUMMNUI)
+                              RESP(WS_RESP)
+           END-EXEC.
+
+           IF WS_RESP = DFHRESP(MAPFAIL)
+               GO TO 1100-SEND-INITIAL-MAP
+           END-IF.
+
+           MOVE FUNCI TO WS_FUNCTION.
+           MOVE SPACES TO WS_MESSAGE.
+
+           IF NOT WS_FUNC_INQUIRE_HIST
+               AND NOT WS_FUNC_UPDATE_CONTROL
+               AND NOT WS_FUNC_UPDATE_BATCH
+               MOVE "FUNCTION MUST BE 1, 2 OR 3" TO WS_MESSAGE
+           END-IF.
+
+           IF WS_MESSAGE = SPACES
+               EVALUATE TRUE
+                   WHEN WS_FUNC_UPDATE_CONTROL
+                       IF CKPTI NOT NUMERIC OR SLAI NOT NUMERIC
+                           MOVE "CHECKPOINT INTERVAL AND SLA THRESHOLD MUST BE NUMERIC"
+                               TO WS_MESSAGE
+                       END-IF
+                   WHEN WS_FUNC_UPDATE_BATCH
+                       IF BSEQI NOT NUMERIC
+                               OR BSTARTI NOT NUMERIC
+                               OR BENDI NOT NUMERIC
+                           MOVE "BATCH SEQ, RANGE START AND RANGE END MUST BE NUMERIC"
+                               TO WS_MESSAGE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 1100-SEND-INITIAL-MAP
+      *>     First screen of the conversation - blank map, browse
+      *>     position cleared.
+      *>----------------------------------------------------------
+       1100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO SUMMNUO.
+           MOVE SPACES     TO WS_MESSAGE.
+           MOVE "SUMMAINT - PARAMETER / HISTORY MAINTENANCE"
+               TO MSGLINEO.
+
+           EXEC CICS SEND MAP(WS_MAPNAME)
+                           MAPSET(WS_MAPSET)
+                           FROM(SUMMNUO)
+                           ERASE
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS_COMM_LAST_HIST_KEY.
+           GO TO 9000-RETURN-TO-CICS.
+
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2000-INQUIRE-HISTORY
+      *>     PF5 browses HISTFILE one record forward from the last
+      *>     key shown.  A browse position does not survive across
+      *>     pseudo-conversational tasks - CICS closes any open
+      *>     STARTBR when this task's EXEC CICS RETURN ends it - so
+      *>     STARTBR/ENDBR are both issued fresh every time this
+      *>     paragraph runs.  When WS_COMM_LAST_HIST_KEY already
+      *>     holds a real key (a record was shown on a prior PF5),
+      *>     GTEQ repositions on that same record, so one throwaway
+      *>     READNEXT skips past it before the READNEXT whose result
+      *>     is actually displayed.  RESP is checked explicitly for
+      *>     NOTFND/ENDFILE rather than relying on HANDLE CONDITION,
+      *>     which RESP on these calls suppresses.
+      *>----------------------------------------------------------
+       2000-INQUIRE-HISTORY.
+           EXEC CICS STARTBR FILE("HISTFILE")
+                             RIDFLD(WS_COMM_LAST_HIST_KEY)
+                             GTEQ
+                             RESP(WS_RESP)
+           END-EXEC.
+           IF WS_RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2200-NOT-FOUND THRU 2200-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF WS_COMM_LAST_HIST_KEY NOT = LOW-VALUES
+               EXEC CICS READNEXT FILE("HISTFILE")
+                                   INTO(SUM_HIST_RECORD)
+                                   RIDFLD(WS_COMM_LAST_HIST_KEY)
+                                   RESP(WS_RESP)
+               END-EXEC
+           END-IF.
+
+           IF WS_RESP = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE("HISTFILE")
+                                   INTO(SUM_HIST_RECORD)
+                                   RIDFLD(WS_COMM_LAST_HIST_KEY)
+                                   RESP(WS_RESP)
+               END-EXEC
+           END-IF.
+
+           EXEC CICS ENDBR FILE("HISTFILE") END-EXEC.
+
+           EVALUATE WS_RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE WS_HIST_KEY TO WS_COMM_LAST_HIST_KEY
+                   PERFORM 2100-DISPLAY-HISTORY THRU 2100-EXIT
+               WHEN DFHRESP(ENDFILE)
+                   PERFORM 2300-BROWSE-END THRU 2300-EXIT
+               WHEN OTHER
+                   PERFORM 2200-NOT-FOUND THRU 2200-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2100-DISPLAY-HISTORY
+      *>     Moves the browsed history record to the screen fields.
+      *>----------------------------------------------------------
+       2100-DISPLAY-HISTORY.
+           MOVE WS_HIST_RUN_YEAR  TO HDATEO (1:4).
+           MOVE WS_HIST_RUN_MONTH TO HDATEO (5:2).
+           MOVE WS_HIST_RUN_DAY   TO HDATEO (7:2).
+           MOVE WS_HIST_RUN_SEQ   TO HSEQO.
+           MOVE WS_HIST_TOTAL     TO HTOTO.
+           MOVE WS_HIST_ELAPSED_TIME TO WS_EDIT_ELAPSED_TIME.
+           MOVE WS_EDIT_ELAPSED_TIME TO HTIMEO.
+           MOVE WS_HIST_RECON_STATUS TO HRECONO.
+           MOVE "HISTORY RECORD DISPLAYED - PF5 FOR NEXT" TO WS_MESSAGE.
+       2100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2200-NOT-FOUND
+      *>     Called from 2000-INQUIRE-HISTORY when a STARTBR/
+      *>     READNEXT finds no record at or past the requested key.
+      *>----------------------------------------------------------
+       2200-NOT-FOUND.
+           MOVE "NO MATCHING RECORD FOUND" TO WS_MESSAGE.
+       2200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 2300-BROWSE-END
+      *>     Called from 2000-INQUIRE-HISTORY when READNEXT runs off
+      *>     the end of HISTFILE.  ENDBR has already been issued in
+      *>     2000-INQUIRE-HISTORY; this just clears the last-shown
+      *>     key so the next PF5 starts the browse over from the
+      *>     beginning of HISTFILE instead of GTEQ-ing past end of
+      *>     file forever.
+      *>----------------------------------------------------------
+       2300-BROWSE-END.
+           MOVE LOW-VALUES TO WS_COMM_LAST_HIST_KEY.
+           MOVE "END OF HISTORY FILE REACHED - PF5 STARTS OVER"
+               TO WS_MESSAGE.
+       2300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 3000-PROCESS-FUNCTION
+      *>     Dispatches ENTER to the control-record or batch-record
+      *>     update paragraph for the function the operator keyed.
+      *>----------------------------------------------------------
+       3000-PROCESS-FUNCTION.
+           IF WS_MESSAGE NOT = SPACES
+               GO TO 3000-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS_FUNC_INQUIRE_HIST
+                   MOVE LOW-VALUES TO WS_COMM_LAST_HIST_KEY
+                   PERFORM 2000-INQUIRE-HISTORY THRU 2000-EXIT
+               WHEN WS_FUNC_UPDATE_CONTROL
+                   PERFORM 3100-UPDATE-CONTROL-RECORD THRU 3100-EXIT
+               WHEN WS_FUNC_UPDATE_BATCH
+                   PERFORM 3200-UPDATE-BATCH-RECORD THRU 3200-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 3100-UPDATE-CONTROL-RECORD
+      *>     Rewrites the type "1" PARMFILE record (sequence 0000)
+      *>     with the checkpoint interval and SLA threshold keyed
+      *>     by the operator, for the next batch run to pick up.
+      *>----------------------------------------------------------
+       3100-UPDATE-CONTROL-RECORD.
+           MOVE "1"    TO WS_PARM_RECORD_TYPE.
+           MOVE 0      TO WS_PARM_SEQUENCE.
+
+           EXEC CICS READ FILE("PARMFILE")
+                           INTO(SUM_PARM_RECORD)
+                           RIDFLD(WS_PARM_KEY)
+                           UPDATE
+                           RESP(WS_RESP)
+           END-EXEC.
+
+           MOVE CKPTI TO WS_PARM_CHECKPOINT_INTERVAL.
+
+      *>     SLAI is 5 unedited digits (3 whole seconds, 2 hundredths)
+      *>     with no decimal point of its own - moving it straight to
+      *>     WS_PARM_SLA_THRESHOLD's PIC 9(03)V99 would align it as if
+      *>     the whole value were seconds, dropping the leading digit
+      *>     and shifting the last two into the fraction.  Split it
+      *>     through a work field with the same digit layout instead.
+           MOVE SLAI (1:3) TO WS_EDIT_SLA_INT.
+           MOVE SLAI (4:2) TO WS_EDIT_SLA_FRAC.
+           MOVE WS_EDIT_SLA_VALUE TO WS_PARM_SLA_THRESHOLD.
+
+           IF WS_RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE("PARMFILE")
+                                 FROM(SUM_PARM_RECORD)
+                                 RESP(WS_RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE("PARMFILE")
+                                FROM(SUM_PARM_RECORD)
+                                RIDFLD(WS_PARM_KEY)
+                                RESP(WS_RESP)
+               END-EXEC
+           END-IF.
+
+           IF WS_RESP = DFHRESP(NORMAL)
+               MOVE "CONTROL RECORD UPDATED" TO WS_MESSAGE
+           ELSE
+               MOVE "CONTROL RECORD UPDATE FAILED - RECORD IN USE OR I/O ERROR"
+                   TO WS_MESSAGE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 3200-UPDATE-BATCH-RECORD
+      *>     Rewrites (or adds) the type "2" PARMFILE record for
+      *>     the batch sequence keyed by the operator.
+      *>----------------------------------------------------------
+       3200-UPDATE-BATCH-RECORD.
+           MOVE "2"   TO WS_PARM_RECORD_TYPE.
+           MOVE BSEQI TO WS_PARM_SEQUENCE.
+
+           EXEC CICS READ FILE("PARMFILE")
+                           INTO(SUM_PARM_RECORD)
+                           RIDFLD(WS_PARM_KEY)
+                           UPDATE
+                           RESP(WS_RESP)
+           END-EXEC.
+
+           MOVE BIDI    TO WS_PARM_BATCH_ID.
+           MOVE BSTARTI TO WS_PARM_BATCH_START.
+           MOVE BENDI   TO WS_PARM_BATCH_END.
+
+           IF WS_RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE("PARMFILE")
+                                 FROM(SUM_PARM_RECORD)
+                                 RESP(WS_RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE("PARMFILE")
+                                FROM(SUM_PARM_RECORD)
+                                RIDFLD(WS_PARM_KEY)
+                                RESP(WS_RESP)
+               END-EXEC
+           END-IF.
+
+           IF WS_RESP = DFHRESP(NORMAL)
+               MOVE "BATCH RECORD UPDATED" TO WS_MESSAGE
+           ELSE
+               MOVE "BATCH RECORD UPDATE FAILED - RECORD IN USE OR I/O ERROR"
+                   TO WS_MESSAGE
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 8000-SEND-MAP-AND-RETURN
+      *>     Re-sends the map with the current message and field
+      *>     values, then returns control to CICS transient between
+      *>     pseudo-conversational round trips with the browse
+      *>     position carried forward in the COMMAREA.
+      *>----------------------------------------------------------
+       8000-SEND-MAP-AND-RETURN.
+           MOVE WS_MESSAGE TO MSGLINEO.
+           MOVE FUNCI      TO FUNCO.
+           MOVE CKPTI      TO CKPTO.
+           MOVE SLAI       TO SLAO.
+           MOVE BSEQI      TO BSEQO.
+           MOVE BIDI       TO BIDO.
+           MOVE BSTARTI    TO BSTARTO.
+           MOVE BENDI      TO BENDO.
+
+           EXEC CICS SEND MAP(WS_MAPNAME)
+                           MAPSET(WS_MAPSET)
+                           FROM(SUMMNUO)
+                           DATAONLY
+                           CURSOR
+           END-EXEC.
+
+           GO TO 9000-RETURN-TO-CICS.
+       8000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------
+      *> 9000-RETURN-TO-CICS
+      *>     Common pseudo-conversational return, passing the
+      *>     browse position forward as the COMMAREA for the next
+      *>     entry to this transaction.
+      *>----------------------------------------------------------
+       9000-RETURN-TO-CICS.
+           EXEC CICS RETURN TRANSID("SMNU")
+                             COMMAREA(DFHCOMMAREA)
+                             LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       9000-EXIT.
+           EXIT.
