@@ -0,0 +1,98 @@
+*>---------------------------------------------------------------*
+*> SUMMNU - BMS mapset for the SUMMAINT maintenance/inquiry      *
+*>          transaction.                                        *
+*>                                                                *
+*> One map, SUMMNUM, gives operators a single screen to browse   *
+*> job-history records (HISTFILE) and to maintain the control    *
+*> and batch parameter records that drive the next sum-example   *
+*> run (PARMFILE) - the online counterpart to the batch-job-      *
+*> parameter maintenance screens already used elsewhere.         *
+*>---------------------------------------------------------------*
+*> 2026-08-05  RLB  Original mapset.                             *
+*> 2026-08-09  RLB  Widened the title and function-key caption   *
+*>                  fields - their INITIAL literals were one and *
+*>                  two characters longer than the declared      *
+*>                  LENGTH and would have been truncated by BMS  *
+*>                  assembly.                                    *
+*> 2026-08-09  RLB  HDATE/HSEQ are browsed-display fields, not   *
+*>                  operator input, so they are now PROT like    *
+*>                  HTOT/HTIME/HRECON instead of UNPROT,NUM.     *
+*>                  Narrowed SLA to 5 unedited digits to match   *
+*>                  WS_PARM_SLA_THRESHOLD's PIC 9(03)V99.        *
+*>---------------------------------------------------------------*
+SUMMNU   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+
+SUMMNUM  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+
+         DFHMDF POS=(1,1),LENGTH=42,ATTRB=(PROT,BRT),                 X
+               INITIAL='SUMMAINT - PARAMETER / HISTORY MAINTENANCE'
+         DFHMDF POS=(1,60),LENGTH=08,ATTRB=(PROT),                    X
+               INITIAL='SUMMNU'
+TRANID   DFHMDF POS=(1,70),LENGTH=04,ATTRB=(PROT)
+
+MSGLINE  DFHMDF POS=(3,1),LENGTH=79,ATTRB=(PROT,BRT,FSET)
+
+FUNCL    DFHMDF POS=(5,1),LENGTH=08,ATTRB=(PROT),                     X
+               INITIAL='FUNCTION'
+FUNC     DFHMDF POS=(5,10),LENGTH=01,ATTRB=(UNPROT,NUM,IC,FSET)
+FUNCH    DFHMDF POS=(5,12),LENGTH=46,ATTRB=(PROT),                    X
+               INITIAL='(1=INQUIRE HIST  2=UPDATE CTL  3=UPDATE BATCH)'
+
+*>-----------------------------------------------------------*
+*> Job-history inquiry fields (function 1) - one browsed row.*
+*>-----------------------------------------------------------*
+HDATEL   DFHMDF POS=(7,1),LENGTH=08,ATTRB=(PROT),                     X
+               INITIAL='RUN DATE'
+HDATE    DFHMDF POS=(7,10),LENGTH=08,ATTRB=(PROT,FSET)
+HSEQL    DFHMDF POS=(7,20),LENGTH=03,ATTRB=(PROT),                    X
+               INITIAL='SEQ'
+HSEQ     DFHMDF POS=(7,24),LENGTH=08,ATTRB=(PROT,FSET)
+
+HTOTL    DFHMDF POS=(9,1),LENGTH=11,ATTRB=(PROT),                     X
+               INITIAL='TOTAL'
+HTOT     DFHMDF POS=(9,13),LENGTH=16,ATTRB=(PROT,FSET)
+HTIMEL   DFHMDF POS=(9,32),LENGTH=07,ATTRB=(PROT),                    X
+               INITIAL='ELAPSED'
+HTIME    DFHMDF POS=(9,40),LENGTH=07,ATTRB=(PROT,FSET)
+HRECONL  DFHMDF POS=(9,50),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='RECON'
+HRECON   DFHMDF POS=(9,56),LENGTH=01,ATTRB=(PROT,FSET)
+
+*>-----------------------------------------------------------*
+*> Control-record maintenance fields (function 2).           *
+*>-----------------------------------------------------------*
+CKPTL    DFHMDF POS=(11,1),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='CHECKPOINT INTERVAL'
+CKPT     DFHMDF POS=(11,22),LENGTH=09,ATTRB=(UNPROT,NUM,FSET)
+SLAL     DFHMDF POS=(12,1),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='SLA THRESHOLD (SEC)'
+SLA      DFHMDF POS=(12,22),LENGTH=05,ATTRB=(UNPROT,NUM,FSET)
+
+*>-----------------------------------------------------------*
+*> Batch-record maintenance fields (function 3).              *
+*>-----------------------------------------------------------*
+BSEQL    DFHMDF POS=(14,1),LENGTH=11,ATTRB=(PROT),                    X
+               INITIAL='BATCH SEQ'
+BSEQ     DFHMDF POS=(14,13),LENGTH=04,ATTRB=(UNPROT,NUM,FSET)
+BIDL     DFHMDF POS=(15,1),LENGTH=11,ATTRB=(PROT),                    X
+               INITIAL='BATCH ID'
+BID      DFHMDF POS=(15,13),LENGTH=08,ATTRB=(UNPROT,FSET)
+BSTARTL  DFHMDF POS=(16,1),LENGTH=11,ATTRB=(PROT),                    X
+               INITIAL='RANGE START'
+BSTART   DFHMDF POS=(16,13),LENGTH=16,ATTRB=(UNPROT,NUM,FSET)
+BENDL    DFHMDF POS=(17,1),LENGTH=11,ATTRB=(PROT),                    X
+               INITIAL='RANGE END'
+BEND     DFHMDF POS=(17,13),LENGTH=16,ATTRB=(UNPROT,NUM,FSET)
+
+INSTRL   DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT),                    X
+               INITIAL='PF3=EXIT  PF5=NEXT HIST  ENTER=PROCESS FUNCTION'
+
+         DFHMSD TYPE=FINAL
+         END
