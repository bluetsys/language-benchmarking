@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------
+      *> SUMCTL - Prior/expected control-total record for
+      *> SUM-EXAMPLE's reconciliation step.
+      *>
+      *> One record supplying the control total this run's WS_ADD is
+      *> expected to tie out to, and the tolerance within which a
+      *> difference is still considered a tie, so downstream jobs in
+      *> the batch chain can be gated on a clean reconciliation.
+      *>--------------------------------------------------------------
+       01  SUM_CTL_RECORD.
+           05  WS_CTL_EXPECTED_TOTAL      PIC 9(16).
+           05  WS_CTL_TOLERANCE           PIC 9(16).
+           05  FILLER                     PIC X(48).
