@@ -0,0 +1,15 @@
+      *>--------------------------------------------------------------
+      *> SUMGL - GL-feeder interface record for SUM-EXAMPLE.
+      *>
+      *> One fixed-format record carrying the run date, the computed
+      *> grand total and a source identifier, for the general ledger
+      *> interface job to pick up and post.
+      *>--------------------------------------------------------------
+       01  SUM_GL_RECORD.
+           05  WS_GL_RUN_DATE.
+               10  WS_GL_RUN_YEAR             PIC 9(04).
+               10  WS_GL_RUN_MONTH            PIC 9(02).
+               10  WS_GL_RUN_DAY              PIC 9(02).
+           05  WS_GL_SOURCE_ID                PIC X(08).
+           05  WS_GL_TOTAL_AMOUNT             PIC 9(16).
+           05  FILLER                         PIC X(40).
