@@ -0,0 +1,229 @@
+      *>--------------------------------------------------------------
+      *> SUMMNU - Symbolic map for the SUMMNUM map of mapset SUMMNU,
+      *> as produced by BMS assembly of cics/SUMMNU.bms.  Hand-
+      *> maintained here in step with the mapset since this
+      *> installation's COBOL build has no BMS translator.
+      *>
+      *> Every DFHMDF with a label generates its own L/F/A/I(/O)
+      *> group here, in the order it is declared in the mapset,
+      *> including the caption-only (protected, literal) fields -
+      *> EXEC CICS SEND/RECEIVE MAP correlates groups to the
+      *> physical map positionally by that order, so a caption
+      *> field left out of this copybook shifts every field after
+      *> it by one group.
+      *>--------------------------------------------------------------
+      *> 2026-08-09  RLB  Added the missing TRANID/FUNCL/FUNCH/
+      *>                  HDATEL/HSEQL/HTOTL/HTIMEL/HRECONL/CKPTL/
+      *>                  SLAL/BSEQL/BIDL/BSTARTL/BENDL/INSTRL
+      *>                  caption groups that SUMMNU.bms names but
+      *>                  this copybook had been omitting.
+      *>     2026-08-09  RLB  Widened FUNCHI/FUNCHO to PIC X(46) to
+      *>                  match FUNCH's widened LENGTH in the mapset
+      *>                  (the function-key caption literal is 46
+      *>                  characters and was overrunning the field).
+      *>     2026-08-09  RLB  Narrowed SLAI/SLAO to PIC X(05) to match
+      *>                  SLA's narrowed LENGTH in the mapset (5
+      *>                  unedited digits, matching
+      *>                  WS_PARM_SLA_THRESHOLD's PIC 9(03)V99).
+      *>--------------------------------------------------------------
+       01  SUMMNUI.
+           05  FILLER                     PIC X(12).
+           05  TRANIDL                    PIC S9(04) COMP.
+           05  TRANIDF                    PIC X(01).
+           05  FILLER REDEFINES TRANIDF.
+               10  TRANIDA                PIC X(01).
+           05  TRANIDI                    PIC X(04).
+           05  MSGLINEL                   PIC S9(04) COMP.
+           05  MSGLINEF                   PIC X(01).
+           05  FILLER REDEFINES MSGLINEF.
+               10  MSGLINEA               PIC X(01).
+           05  MSGLINEI                   PIC X(79).
+           05  FUNCLL                     PIC S9(04) COMP.
+           05  FUNCLF                     PIC X(01).
+           05  FILLER REDEFINES FUNCLF.
+               10  FUNCLA                 PIC X(01).
+           05  FUNCLI                     PIC X(08).
+           05  FUNCL                      PIC S9(04) COMP.
+           05  FUNCF                      PIC X(01).
+           05  FILLER REDEFINES FUNCF.
+               10  FUNCA                  PIC X(01).
+           05  FUNCI                      PIC X(01).
+           05  FUNCHL                     PIC S9(04) COMP.
+           05  FUNCHF                     PIC X(01).
+           05  FILLER REDEFINES FUNCHF.
+               10  FUNCHA                 PIC X(01).
+           05  FUNCHI                     PIC X(46).
+           05  HDATELL                    PIC S9(04) COMP.
+           05  HDATELF                    PIC X(01).
+           05  FILLER REDEFINES HDATELF.
+               10  HDATELA                PIC X(01).
+           05  HDATELI                    PIC X(08).
+           05  HDATEL                     PIC S9(04) COMP.
+           05  HDATEF                     PIC X(01).
+           05  FILLER REDEFINES HDATEF.
+               10  HDATEA                 PIC X(01).
+           05  HDATEI                     PIC X(08).
+           05  HSEQLL                     PIC S9(04) COMP.
+           05  HSEQLF                     PIC X(01).
+           05  FILLER REDEFINES HSEQLF.
+               10  HSEQLA                 PIC X(01).
+           05  HSEQLI                     PIC X(03).
+           05  HSEQL                      PIC S9(04) COMP.
+           05  HSEQF                      PIC X(01).
+           05  FILLER REDEFINES HSEQF.
+               10  HSEQA                  PIC X(01).
+           05  HSEQI                      PIC X(08).
+           05  HTOTLL                     PIC S9(04) COMP.
+           05  HTOTLF                     PIC X(01).
+           05  FILLER REDEFINES HTOTLF.
+               10  HTOTLA                 PIC X(01).
+           05  HTOTLI                     PIC X(11).
+           05  HTOTL                      PIC S9(04) COMP.
+           05  HTOTF                      PIC X(01).
+           05  FILLER REDEFINES HTOTF.
+               10  HTOTA                  PIC X(01).
+           05  HTOTI                      PIC X(16).
+           05  HTIMELL                    PIC S9(04) COMP.
+           05  HTIMELF                    PIC X(01).
+           05  FILLER REDEFINES HTIMELF.
+               10  HTIMELA                PIC X(01).
+           05  HTIMELI                    PIC X(07).
+           05  HTIMEL                     PIC S9(04) COMP.
+           05  HTIMEF                     PIC X(01).
+           05  FILLER REDEFINES HTIMEF.
+               10  HTIMEA                 PIC X(01).
+           05  HTIMEI                     PIC X(07).
+           05  HRECONLL                   PIC S9(04) COMP.
+           05  HRECONLF                   PIC X(01).
+           05  FILLER REDEFINES HRECONLF.
+               10  HRECONLA               PIC X(01).
+           05  HRECONLI                   PIC X(05).
+           05  HRECONL                    PIC S9(04) COMP.
+           05  HRECONF                    PIC X(01).
+           05  FILLER REDEFINES HRECONF.
+               10  HRECONA                PIC X(01).
+           05  HRECONI                    PIC X(01).
+           05  CKPTLL                     PIC S9(04) COMP.
+           05  CKPTLF                     PIC X(01).
+           05  FILLER REDEFINES CKPTLF.
+               10  CKPTLA                 PIC X(01).
+           05  CKPTLI                     PIC X(20).
+           05  CKPTL                      PIC S9(04) COMP.
+           05  CKPTF                      PIC X(01).
+           05  FILLER REDEFINES CKPTF.
+               10  CKPTA                  PIC X(01).
+           05  CKPTI                      PIC X(09).
+           05  SLALL                      PIC S9(04) COMP.
+           05  SLALF                      PIC X(01).
+           05  FILLER REDEFINES SLALF.
+               10  SLALA                  PIC X(01).
+           05  SLALI                      PIC X(20).
+           05  SLAL                       PIC S9(04) COMP.
+           05  SLAF                       PIC X(01).
+           05  FILLER REDEFINES SLAF.
+               10  SLAA                   PIC X(01).
+           05  SLAI                       PIC X(05).
+           05  BSEQLL                     PIC S9(04) COMP.
+           05  BSEQLF                     PIC X(01).
+           05  FILLER REDEFINES BSEQLF.
+               10  BSEQLA                 PIC X(01).
+           05  BSEQLI                     PIC X(11).
+           05  BSEQL                      PIC S9(04) COMP.
+           05  BSEQF                      PIC X(01).
+           05  FILLER REDEFINES BSEQF.
+               10  BSEQA                  PIC X(01).
+           05  BSEQI                      PIC X(04).
+           05  BIDLL                      PIC S9(04) COMP.
+           05  BIDLF                      PIC X(01).
+           05  FILLER REDEFINES BIDLF.
+               10  BIDLA                  PIC X(01).
+           05  BIDLI                      PIC X(11).
+           05  BIDL                       PIC S9(04) COMP.
+           05  BIDF                       PIC X(01).
+           05  FILLER REDEFINES BIDF.
+               10  BIDA                   PIC X(01).
+           05  BIDI                       PIC X(08).
+           05  BSTARTLL                   PIC S9(04) COMP.
+           05  BSTARTLF                   PIC X(01).
+           05  FILLER REDEFINES BSTARTLF.
+               10  BSTARTLA               PIC X(01).
+           05  BSTARTLI                   PIC X(11).
+           05  BSTARTL                    PIC S9(04) COMP.
+           05  BSTARTF                    PIC X(01).
+           05  FILLER REDEFINES BSTARTF.
+               10  BSTARTA                PIC X(01).
+           05  BSTARTI                    PIC X(16).
+           05  BENDLL                     PIC S9(04) COMP.
+           05  BENDLF                     PIC X(01).
+           05  FILLER REDEFINES BENDLF.
+               10  BENDLA                 PIC X(01).
+           05  BENDLI                     PIC X(11).
+           05  BENDL                      PIC S9(04) COMP.
+           05  BENDF                      PIC X(01).
+           05  FILLER REDEFINES BENDF.
+               10  BENDA                  PIC X(01).
+           05  BENDI                      PIC X(16).
+           05  INSTRLL                    PIC S9(04) COMP.
+           05  INSTRLF                    PIC X(01).
+           05  FILLER REDEFINES INSTRLF.
+               10  INSTRLA                PIC X(01).
+           05  INSTRLI                    PIC X(79).
+
+       01  SUMMNUO REDEFINES SUMMNUI.
+           05  FILLER                     PIC X(12).
+           05  FILLER                     PIC X(03).
+           05  TRANIDO                    PIC X(04).
+           05  FILLER                     PIC X(03).
+           05  MSGLINEO                   PIC X(79).
+           05  FILLER                     PIC X(03).
+           05  FUNCLO                     PIC X(08).
+           05  FILLER                     PIC X(03).
+           05  FUNCO                      PIC X(01).
+           05  FILLER                     PIC X(03).
+           05  FUNCHO                     PIC X(46).
+           05  FILLER                     PIC X(03).
+           05  HDATELO                    PIC X(08).
+           05  FILLER                     PIC X(03).
+           05  HDATEO                     PIC X(08).
+           05  FILLER                     PIC X(03).
+           05  HSEQLO                     PIC X(03).
+           05  FILLER                     PIC X(03).
+           05  HSEQO                      PIC X(08).
+           05  FILLER                     PIC X(03).
+           05  HTOTLO                     PIC X(11).
+           05  FILLER                     PIC X(03).
+           05  HTOTO                      PIC X(16).
+           05  FILLER                     PIC X(03).
+           05  HTIMELO                    PIC X(07).
+           05  FILLER                     PIC X(03).
+           05  HTIMEO                     PIC X(07).
+           05  FILLER                     PIC X(03).
+           05  HRECONLO                   PIC X(05).
+           05  FILLER                     PIC X(03).
+           05  HRECONO                    PIC X(01).
+           05  FILLER                     PIC X(03).
+           05  CKPTLO                     PIC X(20).
+           05  FILLER                     PIC X(03).
+           05  CKPTO                      PIC X(09).
+           05  FILLER                     PIC X(03).
+           05  SLALO                      PIC X(20).
+           05  FILLER                     PIC X(03).
+           05  SLAO                       PIC X(05).
+           05  FILLER                     PIC X(03).
+           05  BSEQLO                     PIC X(11).
+           05  FILLER                     PIC X(03).
+           05  BSEQO                      PIC X(04).
+           05  FILLER                     PIC X(03).
+           05  BIDLO                      PIC X(11).
+           05  FILLER                     PIC X(03).
+           05  BIDO                       PIC X(08).
+           05  FILLER                     PIC X(03).
+           05  BSTARTLO                   PIC X(11).
+           05  FILLER                     PIC X(03).
+           05  BSTARTO                    PIC X(16).
+           05  FILLER                     PIC X(03).
+           05  BENDLO                     PIC X(11).
+           05  FILLER                     PIC X(03).
+           05  BENDO                      PIC X(16).
+           05  FILLER                     PIC X(03).
+           05  INSTRLO                    PIC X(79).
