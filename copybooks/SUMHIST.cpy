@@ -0,0 +1,29 @@
+      *>--------------------------------------------------------------
+      *> SUMHIST - Job-history record layout for SUM-EXAMPLE.
+      *>
+      *> One record is written per run so batch duration can be
+      *> trended week over week from the history file instead of
+      *> scrolling spool output.
+      *>--------------------------------------------------------------
+      *> 2026-05-26  RLB  Added WS_HIST_RECON_STATUS so a run's
+      *>                  control-total reconciliation result travels
+      *>                  with its history record.
+      *> 2026-08-05  RLB  Reorganized HISTORY-FILE as a VSAM KSDS keyed
+      *>                  on WS_HIST_KEY (run date plus a run sequence
+      *>                  number) so the SUMMAINT maintenance
+      *>                  transaction can browse prior runs by key
+      *>                  instead of reading the file sequentially.
+      *>--------------------------------------------------------------
+       01  SUM_HIST_RECORD.
+           05  WS_HIST_KEY.
+               10  WS_HIST_RUN_DATE.
+                   15  WS_HIST_RUN_YEAR       PIC 9(04).
+                   15  WS_HIST_RUN_MONTH      PIC 9(02).
+                   15  WS_HIST_RUN_DAY        PIC 9(02).
+               10  WS_HIST_RUN_SEQ            PIC 9(08).
+           05  WS_HIST_START_TIME             PIC 9(16).
+           05  WS_HIST_END_TIME               PIC 9(16).
+           05  WS_HIST_TOTAL                  PIC 9(16).
+           05  WS_HIST_ELAPSED_TIME           PIC 9(03)V99.
+           05  WS_HIST_RECON_STATUS           PIC X(01).
+           05  FILLER                         PIC X(32).
