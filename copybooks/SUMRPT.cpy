@@ -0,0 +1,7 @@
+      *>--------------------------------------------------------------
+      *> SUMRPT - Print-report record for SUM-EXAMPLE.
+      *>
+      *> Generic 132-byte print line; the heading and detail lines
+      *> are built in WORKING-STORAGE and moved in before each WRITE.
+      *>--------------------------------------------------------------
+       01  SUM_RPT_RECORD              PIC X(132).
