@@ -0,0 +1,32 @@
+      *>--------------------------------------------------------------
+      *> SUMCKPT - Checkpoint/restart record layout for SUM-EXAMPLE.
+      *>
+      *> Written every WS_PARM_CHECKPOINT_INTERVAL iterations of the
+      *> summation loop so a restart after an abend can resume the
+      *> in-flight batch from the last checkpoint instead of from
+      *> WS_BATCH_RANGE_START.  WS_CKPT_GRAND_TOTAL carries the total
+      *> of every batch already completed before the checkpointed one.
+      *>--------------------------------------------------------------
+      *> 2026-03-17  RLB  Added WS_CKPT_BATCH_SEQ/WS_CKPT_BATCH_ID and
+      *>                  WS_CKPT_GRAND_TOTAL so a checkpoint identifies
+      *>                  which batch of a multi-batch run it belongs
+      *>                  to.
+      *> 2026-08-09  RLB  Added WS_CKPT_BATCH_RESULT, a snapshot of
+      *>                  every batch's subtotal and elapsed time as of
+      *>                  this checkpoint, so a restarted run's printed
+      *>                  report can show the real subtotal/elapsed
+      *>                  time of batches completed before the restart
+      *>                  instead of their initialized zero.
+      *>--------------------------------------------------------------
+       01  SUM_CKPT_RECORD.
+           05  WS_CKPT_BATCH_SEQ          PIC 9(04).
+           05  WS_CKPT_BATCH_ID           PIC X(08).
+           05  WS_CKPT_INDEX              PIC 9(16).
+           05  WS_CKPT_RUNNING_TOTAL      PIC 9(16).
+           05  WS_CKPT_GRAND_TOTAL        PIC 9(16).
+           05  FILLER                     PIC X(04).
+           05  WS_CKPT_RESULT_COUNT       PIC 9(04).
+           05  WS_CKPT_BATCH_RESULT OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS_CKPT_RESULT_COUNT.
+               10  WS_CKPT_RESULT_SUBTOTAL    PIC 9(16).
+               10  WS_CKPT_RESULT_ELAPSED     PIC 9(03)V99.
