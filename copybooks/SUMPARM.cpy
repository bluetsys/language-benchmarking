@@ -0,0 +1,46 @@
+      *>--------------------------------------------------------------
+      *> SUMPARM - Parameter record layout for SUM-EXAMPLE.
+      *>
+      *> PARM-FILE (a VSAM KSDS keyed on WS_PARM_KEY) carries one
+      *> control record (type "1") followed by one batch-detail
+      *> record (type "2") per cost-center batch to be summed in this
+      *> run, so the range can be changed by ops without a recompile
+      *> and several batches can be run in one pass instead of one
+      *> JCL step per batch.
+      *>--------------------------------------------------------------
+      *> 2025-12-08  RLB  Added WS_PARM_CHECKPOINT_INTERVAL so the
+      *>                  restart interval is configurable along with
+      *>                  the range.
+      *> 2026-01-12  RLB  Added WS_PARM_SLA_THRESHOLD, the elapsed-time
+      *>                  ceiling (seconds) used to flag an SLA/batch
+      *>                  window alert.
+      *> 2026-03-17  RLB  Split into a control record and repeating
+      *>                  batch-detail records so a single run can
+      *>                  carry several cost-center batches, each with
+      *>                  its own range, instead of just one.
+      *> 2026-08-05  RLB  Reorganized PARM-FILE as a VSAM KSDS keyed on
+      *>                  WS_PARM_KEY so the SUMMAINT maintenance
+      *>                  transaction can update individual records
+      *>                  in place instead of ops editing a flat card
+      *>                  file offline.
+      *> 2026-08-09  RLB  Removed WS_PARM_BATCH_COUNT - the batch count
+      *>                  is derived by counting type "2" records as
+      *>                  they are read (1010-READ-PARM-RECORD), and
+      *>                  nothing ever wrote this field, so it only
+      *>                  ever held zeroes.
+      *>--------------------------------------------------------------
+       01  SUM_PARM_RECORD.
+           05  WS_PARM_KEY.
+               10  WS_PARM_RECORD_TYPE    PIC X(01).
+                   88  WS_PARM_TYPE_CONTROL VALUE "1".
+                   88  WS_PARM_TYPE_BATCH   VALUE "2".
+               10  WS_PARM_SEQUENCE        PIC 9(04).
+           05  WS_PARM_CONTROL_DATA.
+               10  WS_PARM_CHECKPOINT_INTERVAL PIC 9(09).
+               10  WS_PARM_SLA_THRESHOLD       PIC 9(03)V99.
+               10  FILLER                      PIC X(64).
+           05  WS_PARM_BATCH_DATA REDEFINES WS_PARM_CONTROL_DATA.
+               10  WS_PARM_BATCH_ID            PIC X(08).
+               10  WS_PARM_BATCH_START         PIC 9(16).
+               10  WS_PARM_BATCH_END           PIC 9(16).
+               10  FILLER                      PIC X(38).
